@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  REJFILE.cpy
+      *  Suspense/reject record written for each transaction that would
+      *  push the accumulator past capacity.  Operations reviews this
+      *  file and posts the rejected amounts by hand.
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  REJ-TRANS-ID             PIC X(10).
+           05  REJ-AMOUNT               PIC 9(9).
+           05  REJ-ITERATION            PIC 9(5).
+           05  REJ-RUNNING-TOTAL        PIC 9(9).
+           05  FILLER                   PIC X(47).
