@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  GLEXTRACT.cpy
+      *  GL posting extract record produced once the accumulation run
+      *  completes successfully, so the total can be picked up by the
+      *  general ledger posting interface instead of being retyped.
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-CODE          PIC X(10).
+           05  GL-AMOUNT                PIC 9(9).
+           05  GL-RUN-DATE              PIC X(8).
+           05  FILLER                   PIC X(53).
