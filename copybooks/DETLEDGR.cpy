@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  DETLEDGR.cpy
+      *  Per-iteration detail ledger record - one row per transaction
+      *  processed, giving operations and auditors a full trail of how
+      *  the running total was built instead of just the final figure.
+      *****************************************************************
+       01  DETAIL-LEDGER-RECORD.
+           05  DL-COUNTER               PIC 9(5).
+           05  DL-AMOUNT-ADDED          PIC 9(9).
+           05  DL-RUNNING-TOTAL         PIC 9(9).
+           05  DL-TIMESTAMP             PIC X(21).
+           05  FILLER                   PIC X(36).
