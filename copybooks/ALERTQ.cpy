@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  ALERTQ.cpy
+      *  Operator alert/exception record written whenever a transaction
+      *  is rejected for capacity, so operations gets paged with the
+      *  last good running total and the iteration where it tripped
+      *  instead of a bare console message that scrolls off.
+      *****************************************************************
+       01  ALERT-RECORD.
+           05  ALERT-LAST-GOOD-AMOUNT   PIC 9(9).
+           05  ALERT-ITERATION          PIC 9(5).
+           05  ALERT-TIMESTAMP          PIC X(21).
+           05  ALERT-MESSAGE            PIC X(40).
+           05  FILLER                   PIC X(5).
