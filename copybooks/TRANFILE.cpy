@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  TRANFILE.cpy
+      *  Daily transaction input record.  TRANS-REC-TYPE of "D" is a
+      *  normal detail transaction; "T" marks the trailer record that
+      *  carries the externally supplied control total for the run.
+      *  TRANS-AMOUNT is PIC 9(9) so the trailer's control total can
+      *  carry the same range as the high-volume COMP-3 accumulator
+      *  (see WS-AMOUNT-WIDE in bugSolution.cob).
+      *****************************************************************
+       01  TRANS-RECORD.
+           05  TRANS-REC-TYPE          PIC X(1).
+               88  TRANS-IS-DETAIL     VALUE "D".
+               88  TRANS-IS-TRAILER    VALUE "T".
+           05  TRANS-ID                PIC X(10).
+           05  TRANS-AMOUNT            PIC 9(9).
+           05  FILLER                  PIC X(60).
