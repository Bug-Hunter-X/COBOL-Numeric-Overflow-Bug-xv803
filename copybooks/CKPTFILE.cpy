@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  CKPTFILE.cpy
+      *  Checkpoint record written periodically during the accumulation
+      *  run so a restart can resume from the last completed iteration
+      *  instead of reprocessing the whole transaction file.  The
+      *  three row-count fields record how many rows REJECTS, DETLEDGR
+      *  and ALERTQ held at the moment this checkpoint was written, so
+      *  a restart can rebuild those files back to that exact boundary
+      *  before resuming instead of re-appending rows that already
+      *  made it to disk between this checkpoint and an abend.
+      *  CKPT-ANY-OVERFLOW-FLAG carries forward whether any rejected
+      *  transaction has occurred so far in this run, so a later
+      *  invocation that resumes and finishes cleanly still reports
+      *  the overflow that happened in an earlier, interrupted
+      *  invocation instead of starting that flag back at zero.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COUNTER             PIC 9(5).
+           05  CKPT-AMOUNT              PIC 9(9).
+           05  CKPT-REJECT-COUNT        PIC 9(5).
+           05  CKPT-DETLEDGR-COUNT      PIC 9(5).
+           05  CKPT-ALERT-COUNT         PIC 9(5).
+           05  CKPT-ANY-OVERFLOW-FLAG   PIC 9.
+           05  FILLER                   PIC X(50).
