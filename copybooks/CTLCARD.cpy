@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  CTLCARD.cpy
+      *  Control-card/PARM input read once at startup.  Lets operations
+      *  tune the same load module for different regions/volumes
+      *  without a recompile.  (The original UNTIL WS-COUNTER > 5 / ADD
+      *  10 literals were retired when the loop became file-driven -
+      *  see req 000 - so this card now drives the safety cap on the
+      *  number of transactions processed per run and the checkpoint
+      *  interval.  An earlier revision also carried a fallback
+      *  increment applied whenever a transaction amount came through
+      *  as zero; that silently rewrote genuine zero-amount
+      *  transactions and was dropped per review - a zero TRANS-AMOUNT
+      *  is now posted as-is.)
+      *****************************************************************
+       01  CONTROL-CARD-RECORD.
+           05  CC-MAX-ITERATIONS        PIC 9(5).
+           05  CC-CHECKPOINT-INTERVAL   PIC 9(3).
+           05  FILLER                   PIC X(72).
