@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCUMADD.
+       AUTHOR. BATCH-SYSTEMS.
+
+      *****************************************************************
+      *  ACCUMADD is the accumulate-one-increment-with-capacity-check
+      *  primitive that used to be inline in DAILYACC's PERFORM VARYING
+      *  loop.  It is now a CALLable subprogram so other batch drivers
+      *  can invoke the same capacity logic instead of copy-pasting it.
+      *  DAILYACC calls it once per transaction record; the caller owns
+      *  all file I/O (reject/checkpoint/ledger writes) and only passes
+      *  in the running totals and the amount to add.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LS-AMOUNT                    PIC 9(5).
+       01  LS-AMOUNT-WIDE               PIC 9(9) COMP-3.
+       01  LS-INCREMENT                 PIC 9(9).
+       01  LS-HIGH-VOLUME-MODE          PIC X.
+           88  LS-IS-HIGH-VOLUME        VALUE "Y".
+       01  LS-OVERFLOW-FLAG             PIC 9.
+
+       PROCEDURE DIVISION USING LS-AMOUNT, LS-AMOUNT-WIDE,
+               LS-INCREMENT, LS-HIGH-VOLUME-MODE, LS-OVERFLOW-FLAG.
+
+       0000-ACCUMADD-MAIN.
+           MOVE 0 TO LS-OVERFLOW-FLAG
+
+           IF LS-IS-HIGH-VOLUME THEN
+               IF LS-AMOUNT-WIDE + LS-INCREMENT > 999999999 THEN
+                   MOVE 1 TO LS-OVERFLOW-FLAG
+               ELSE
+                   ADD LS-INCREMENT TO LS-AMOUNT-WIDE
+               END-IF
+           ELSE
+               IF LS-AMOUNT + LS-INCREMENT > 99999 THEN
+                   IF LS-AMOUNT + LS-INCREMENT > 999999999 THEN
+                       MOVE 1 TO LS-OVERFLOW-FLAG
+                   ELSE
+                       MOVE LS-AMOUNT TO LS-AMOUNT-WIDE
+                       SET LS-IS-HIGH-VOLUME TO TRUE
+                       ADD LS-INCREMENT TO LS-AMOUNT-WIDE
+                   END-IF
+               ELSE
+                   ADD LS-INCREMENT TO LS-AMOUNT
+               END-IF
+           END-IF
+
+           GOBACK.
