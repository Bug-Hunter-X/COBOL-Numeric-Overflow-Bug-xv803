@@ -1,20 +1,561 @@
-01  WS-AREA. 
-    05  WS-AMOUNT PIC 9(5) VALUE 0. 
-    05  WS-COUNTER PIC 9(3) VALUE 0. 
-    05 WS-OVERFLOW-FLAG PIC 9 VALUE 0. 
-
-    PROCEDURE DIVISION. 
-    PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 5 
-       IF WS-AMOUNT + 10 > 99999 THEN 
-          MOVE 1 TO WS-OVERFLOW-FLAG 
-       ELSE 
-          ADD 10 TO WS-AMOUNT 
-       END-IF 
-       END-PERFORM. 
-
-       IF WS-OVERFLOW-FLAG = 1 THEN 
-           DISPLAY "Overflow occurred!" 
-       ELSE 
-           DISPLAY "Final Amount: " WS-AMOUNT 
-       END-IF. 
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYACC.
+       AUTHOR. BATCH-SYSTEMS.
+
+      *****************************************************************
+      *  DAILYACC accumulates a day's worth of transactions from the
+      *  daily transaction file, applying capacity and control-total
+      *  checks before the total is handed off to the general ledger.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "REJECTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+           SELECT DETAIL-LEDGER-FILE ASSIGN TO "DETLEDGR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DETLEDGR-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO "ALERTQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
+      *    Rebuild targets used to truncate the reject/ledger/alert
+      *    files back to the last checkpoint boundary on restart (see
+      *    0160-TRUNCATE-SIDE-FILES) - a checkpoint only covers every
+      *    WS-CHECKPOINT-INTERVAL-th record, so records written after
+      *    the last checkpoint but before an abend would otherwise be
+      *    duplicated when the run resumes and reprocesses them.
+           SELECT REJECT-REBUILD-FILE ASSIGN TO "REJECTS.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DETLEDGR-REBUILD-FILE ASSIGN TO "DETLEDGR.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ALERT-REBUILD-FILE ASSIGN TO "ALERTQ.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+           COPY TRANFILE.
+
+       FD  REJECT-FILE.
+           COPY REJFILE.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTFILE.
+
+       FD  GL-EXTRACT-FILE.
+           COPY GLEXTRACT.
+
+       FD  CONTROL-CARD-FILE.
+           COPY CTLCARD.
+
+       FD  DETAIL-LEDGER-FILE.
+           COPY DETLEDGR.
+
+       FD  ALERT-FILE.
+           COPY ALERTQ.
+
+       FD  REJECT-REBUILD-FILE.
+       01  REJECT-REBUILD-RECORD       PIC X(80).
+
+       FD  DETLEDGR-REBUILD-FILE.
+       01  DETLEDGR-REBUILD-RECORD     PIC X(80).
+
+       FD  ALERT-REBUILD-FILE.
+       01  ALERT-REBUILD-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05  WS-AMOUNT                PIC 9(5) VALUE 0.
+           05  WS-COUNTER               PIC 9(5) VALUE 0.
+           05  WS-OVERFLOW-FLAG         PIC 9 VALUE 0.
+           05  WS-ANY-OVERFLOW-FLAG     PIC 9 VALUE 0.
+           05  WS-CURRENT-TOTAL         PIC 9(9) VALUE 0.
+
+       01  WS-HIGH-VOLUME-AREA.
+           05  WS-AMOUNT-WIDE           PIC 9(9) COMP-3 VALUE 0.
+           05  WS-HIGH-VOLUME-MODE      PIC X VALUE "N".
+               88  WS-IS-HIGH-VOLUME    VALUE "Y".
+           05  WS-WAS-HIGH-VOLUME       PIC X VALUE "N".
+               88  WS-WAS-ALREADY-HIGH-VOLUME VALUE "Y".
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG              PIC X VALUE "N".
+               88  WS-END-OF-FILE       VALUE "Y".
+           05  WS-CAP-REACHED-FLAG      PIC X VALUE "N".
+               88  WS-CAP-REACHED       VALUE "Y".
+           05  WS-SKIP-COUNT            PIC 9(5) VALUE 0.
+           05  WS-COPY-COUNT            PIC 9(5) VALUE 0.
+           05  WS-COPY-EOF-FLAG         PIC X VALUE "N".
+               88  WS-COPY-EOF          VALUE "Y".
+
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CKPT-STATUS           PIC X(2) VALUE "00".
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(3) VALUE 10.
+           05  WS-CKPT-REMAINDER        PIC 9(3) VALUE 0.
+           05  WS-CKPT-QUOTIENT         PIC 9(5) VALUE 0.
+
+       01  WS-RESTART-AREA.
+           05  WS-REJECT-STATUS         PIC X(2) VALUE "00".
+           05  WS-DETLEDGR-STATUS       PIC X(2) VALUE "00".
+           05  WS-ALERT-STATUS          PIC X(2) VALUE "00".
+           05  WS-REJECT-COUNT          PIC 9(5) VALUE 0.
+           05  WS-DETLEDGR-COUNT        PIC 9(5) VALUE 0.
+           05  WS-ALERT-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-CONTROL-AREA.
+           05  WS-CONTROL-TOTAL         PIC 9(9) VALUE 0.
+           05  WS-CONTROL-TOTAL-FOUND   PIC X VALUE "N".
+               88  WS-HAVE-CONTROL-TOTAL VALUE "Y".
+
+       01  WS-GL-AREA.
+           05  WS-GL-ACCOUNT-CODE       PIC X(10) VALUE "1000100000".
+
+       01  WS-PARM-AREA.
+           05  WS-CTLCARD-STATUS        PIC X(2) VALUE "00".
+           05  WS-MAX-ITERATIONS        PIC 9(5) VALUE 99999.
+           05  WS-EFFECTIVE-AMOUNT      PIC 9(9) VALUE 0.
+
+       01  WS-REBUILD-AREA.
+           05  WS-REJECT-NAME           PIC X(12) VALUE "REJECTS".
+           05  WS-REJECT-TEMP-NAME      PIC X(12) VALUE "REJECTS.TMP".
+           05  WS-DETLEDGR-NAME         PIC X(12) VALUE "DETLEDGR".
+           05  WS-DETLEDGR-TEMP-NAME    PIC X(12) VALUE "DETLEDGR.TMP".
+           05  WS-ALERT-NAME            PIC X(12) VALUE "ALERTQ".
+           05  WS-ALERT-TEMP-NAME       PIC X(12) VALUE "ALERTQ.TMP".
+           05  WS-REBUILD-RC            PIC 9(9) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 0075-READ-CONTROL-CARD
+           PERFORM 0100-CHECK-FOR-CHECKPOINT
+
+           OPEN INPUT TRANS-FILE
+
+           IF WS-COUNTER > 0 THEN
+               PERFORM 0160-TRUNCATE-SIDE-FILES
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-STATUS = "35" THEN
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+               OPEN EXTEND DETAIL-LEDGER-FILE
+               IF WS-DETLEDGR-STATUS = "35" THEN
+                   OPEN OUTPUT DETAIL-LEDGER-FILE
+               END-IF
+               OPEN EXTEND ALERT-FILE
+               IF WS-ALERT-STATUS = "35" THEN
+                   OPEN OUTPUT ALERT-FILE
+               END-IF
+               PERFORM 0150-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT DETAIL-LEDGER-FILE
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ TRANS-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF TRANS-IS-TRAILER THEN
+                           MOVE TRANS-AMOUNT TO WS-CONTROL-TOTAL
+                           SET WS-HAVE-CONTROL-TOTAL TO TRUE
+                           SET WS-END-OF-FILE TO TRUE
+                       ELSE
+                           PERFORM 1000-PROCESS-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+           CLOSE REJECT-FILE
+           CLOSE DETAIL-LEDGER-FILE
+           CLOSE ALERT-FILE
+
+           PERFORM 0050-REFRESH-CURRENT-TOTAL
+
+           IF WS-CAP-REACHED THEN
+      *        Only part of the file was processed - this is not a
+      *        completed run, so the GL extract must not post a
+      *        partial total and the checkpoint must survive for the
+      *        next invocation to resume past the cap.
+               DISPLAY "Partial run stopped at the iteration cap - "
+                   "checkpoint preserved, GL extract not written"
+           ELSE
+               PERFORM 0200-RECONCILE-CONTROL-TOTAL
+
+      *        A rejected transaction is suspended to REJECTS/ALERTQ
+      *        for manual review - it does not by itself invalidate
+      *        the rest of the run, so it must not suppress the GL
+      *        extract for the total that did accumulate cleanly.
+      *        Only a control-total discrepancy blocks the extract.
+               IF RETURN-CODE = 16 THEN
+                   DISPLAY "Control total discrepancy - GL "
+                       "extract not written"
+               ELSE
+                   DISPLAY "Final Amount: " WS-CURRENT-TOTAL
+                   PERFORM 0300-WRITE-GL-EXTRACT
+               END-IF
+
+               IF WS-ANY-OVERFLOW-FLAG = 1 THEN
+                   DISPLAY "Overflow occurred - see REJECTS/ALERTQ "
+                       "for suspended transactions"
+               END-IF
+
+               PERFORM 0400-CLEAR-CHECKPOINT
+           END-IF
+
+           STOP RUN.
+
+       0400-CLEAR-CHECKPOINT.
+      *    The run has read through to the trailer without abending,
+      *    so any checkpoint left behind by an earlier interrupted run
+      *    no longer applies.  Truncate CHECKPT back to empty so the
+      *    next invocation starts clean instead of "resuming" from a
+      *    completed run.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       0300-WRITE-GL-EXTRACT.
+           OPEN OUTPUT GL-EXTRACT-FILE
+           MOVE SPACES TO GL-EXTRACT-RECORD
+           MOVE WS-GL-ACCOUNT-CODE TO GL-ACCOUNT-CODE
+           MOVE WS-CURRENT-TOTAL TO GL-AMOUNT
+           MOVE FUNCTION CURRENT-DATE (1:8) TO GL-RUN-DATE
+           WRITE GL-EXTRACT-RECORD
+           CLOSE GL-EXTRACT-FILE.
+
+       0200-RECONCILE-CONTROL-TOTAL.
+           IF WS-HAVE-CONTROL-TOTAL THEN
+               IF WS-CONTROL-TOTAL NOT = WS-CURRENT-TOTAL THEN
+                   DISPLAY "Control total discrepancy - expected "
+                       WS-CONTROL-TOTAL " got " WS-CURRENT-TOTAL
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   DISPLAY "Control total reconciled: " WS-CONTROL-TOTAL
+               END-IF
+           ELSE
+               DISPLAY "No control total supplied - reconciliation "
+                   "skipped"
+           END-IF.
+
+       0075-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CTLCARD-STATUS = "00" THEN
+               READ CONTROL-CARD-FILE
+                   NOT AT END
+                       MOVE CC-MAX-ITERATIONS TO WS-MAX-ITERATIONS
+                       IF CC-CHECKPOINT-INTERVAL > 0 THEN
+                           MOVE CC-CHECKPOINT-INTERVAL
+                               TO WS-CHECKPOINT-INTERVAL
+                       ELSE
+                           DISPLAY "Control card checkpoint interval "
+                               "is zero - ignoring, keeping default "
+                               WS-CHECKPOINT-INTERVAL
+                       END-IF
+                       DISPLAY "Control card loaded - max iterations "
+                           WS-MAX-ITERATIONS " checkpoint interval "
+                           WS-CHECKPOINT-INTERVAL
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           ELSE
+               DISPLAY "No control card supplied - using defaults"
+           END-IF.
+
+       0100-CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-COUNTER TO WS-COUNTER
+                       IF CKPT-AMOUNT > 99999 THEN
+                           MOVE CKPT-AMOUNT TO WS-AMOUNT-WIDE
+                           SET WS-IS-HIGH-VOLUME TO TRUE
+                       ELSE
+                           MOVE CKPT-AMOUNT TO WS-AMOUNT
+                       END-IF
+                       MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE CKPT-DETLEDGR-COUNT TO WS-DETLEDGR-COUNT
+                       MOVE CKPT-ALERT-COUNT TO WS-ALERT-COUNT
+                       MOVE CKPT-ANY-OVERFLOW-FLAG
+                           TO WS-ANY-OVERFLOW-FLAG
+                       PERFORM 0050-REFRESH-CURRENT-TOTAL
+                       DISPLAY "Resuming from checkpoint at record "
+                           WS-COUNTER " amount " WS-CURRENT-TOTAL
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0150-SKIP-PROCESSED-RECORDS.
+           MOVE 1 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT > WS-COUNTER
+                   OR WS-END-OF-FILE
+               READ TRANS-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+               END-READ
+               ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM.
+
+       0160-TRUNCATE-SIDE-FILES.
+      *    A checkpoint only records the reject/ledger/alert row
+      *    counts as of its own write, not as of the moment of an
+      *    abend, so rows written after the last checkpoint and
+      *    before the abend are still sitting in these files.
+      *    Rebuild each one down to its checkpointed row count before
+      *    OPEN EXTEND resumes appending, or the records between the
+      *    last checkpoint and the abend get duplicated.
+           PERFORM 0162-REBUILD-REJECT-FILE
+           PERFORM 0164-REBUILD-DETLEDGR-FILE
+           PERFORM 0166-REBUILD-ALERT-FILE.
+
+       0162-REBUILD-REJECT-FILE.
+           OPEN INPUT REJECT-FILE
+           IF WS-REJECT-STATUS = "00" THEN
+               OPEN OUTPUT REJECT-REBUILD-FILE
+               MOVE 0 TO WS-COPY-COUNT
+               MOVE "N" TO WS-COPY-EOF-FLAG
+               PERFORM UNTIL WS-COPY-COUNT >= WS-REJECT-COUNT
+                       OR WS-COPY-EOF
+                   READ REJECT-FILE
+                       AT END
+                           SET WS-COPY-EOF TO TRUE
+                       NOT AT END
+                           MOVE REJECT-RECORD TO REJECT-REBUILD-RECORD
+                           WRITE REJECT-REBUILD-RECORD
+                           ADD 1 TO WS-COPY-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE REJECT-FILE
+               CLOSE REJECT-REBUILD-FILE
+               CALL "CBL_DELETE_FILE" USING WS-REJECT-NAME
+                   RETURNING WS-REBUILD-RC
+               IF WS-REBUILD-RC NOT = 0 THEN
+                   DISPLAY "Unable to delete " WS-REJECT-NAME
+                       " while rebuilding for restart - rc "
+                       WS-REBUILD-RC
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CALL "CBL_RENAME_FILE" USING WS-REJECT-TEMP-NAME
+                   WS-REJECT-NAME
+                   RETURNING WS-REBUILD-RC
+               IF WS-REBUILD-RC NOT = 0 THEN
+                   DISPLAY "Unable to rename " WS-REJECT-TEMP-NAME
+                       " to " WS-REJECT-NAME
+                       " while rebuilding for restart - rc "
+                       WS-REBUILD-RC
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               CLOSE REJECT-FILE
+           END-IF.
+
+       0164-REBUILD-DETLEDGR-FILE.
+           OPEN INPUT DETAIL-LEDGER-FILE
+           IF WS-DETLEDGR-STATUS = "00" THEN
+               OPEN OUTPUT DETLEDGR-REBUILD-FILE
+               MOVE 0 TO WS-COPY-COUNT
+               MOVE "N" TO WS-COPY-EOF-FLAG
+               PERFORM UNTIL WS-COPY-COUNT >= WS-DETLEDGR-COUNT
+                       OR WS-COPY-EOF
+                   READ DETAIL-LEDGER-FILE
+                       AT END
+                           SET WS-COPY-EOF TO TRUE
+                       NOT AT END
+                           MOVE DETAIL-LEDGER-RECORD
+                               TO DETLEDGR-REBUILD-RECORD
+                           WRITE DETLEDGR-REBUILD-RECORD
+                           ADD 1 TO WS-COPY-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE DETAIL-LEDGER-FILE
+               CLOSE DETLEDGR-REBUILD-FILE
+               CALL "CBL_DELETE_FILE" USING WS-DETLEDGR-NAME
+                   RETURNING WS-REBUILD-RC
+               IF WS-REBUILD-RC NOT = 0 THEN
+                   DISPLAY "Unable to delete " WS-DETLEDGR-NAME
+                       " while rebuilding for restart - rc "
+                       WS-REBUILD-RC
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CALL "CBL_RENAME_FILE" USING WS-DETLEDGR-TEMP-NAME
+                   WS-DETLEDGR-NAME
+                   RETURNING WS-REBUILD-RC
+               IF WS-REBUILD-RC NOT = 0 THEN
+                   DISPLAY "Unable to rename " WS-DETLEDGR-TEMP-NAME
+                       " to " WS-DETLEDGR-NAME
+                       " while rebuilding for restart - rc "
+                       WS-REBUILD-RC
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               CLOSE DETAIL-LEDGER-FILE
+           END-IF.
+
+       0166-REBUILD-ALERT-FILE.
+           OPEN INPUT ALERT-FILE
+           IF WS-ALERT-STATUS = "00" THEN
+               OPEN OUTPUT ALERT-REBUILD-FILE
+               MOVE 0 TO WS-COPY-COUNT
+               MOVE "N" TO WS-COPY-EOF-FLAG
+               PERFORM UNTIL WS-COPY-COUNT >= WS-ALERT-COUNT
+                       OR WS-COPY-EOF
+                   READ ALERT-FILE
+                       AT END
+                           SET WS-COPY-EOF TO TRUE
+                       NOT AT END
+                           MOVE ALERT-RECORD TO ALERT-REBUILD-RECORD
+                           WRITE ALERT-REBUILD-RECORD
+                           ADD 1 TO WS-COPY-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ALERT-FILE
+               CLOSE ALERT-REBUILD-FILE
+               CALL "CBL_DELETE_FILE" USING WS-ALERT-NAME
+                   RETURNING WS-REBUILD-RC
+               IF WS-REBUILD-RC NOT = 0 THEN
+                   DISPLAY "Unable to delete " WS-ALERT-NAME
+                       " while rebuilding for restart - rc "
+                       WS-REBUILD-RC
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CALL "CBL_RENAME_FILE" USING WS-ALERT-TEMP-NAME
+                   WS-ALERT-NAME
+                   RETURNING WS-REBUILD-RC
+               IF WS-REBUILD-RC NOT = 0 THEN
+                   DISPLAY "Unable to rename " WS-ALERT-TEMP-NAME
+                       " to " WS-ALERT-NAME
+                       " while rebuilding for restart - rc "
+                       WS-REBUILD-RC
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               CLOSE ALERT-FILE
+           END-IF.
+
+       1000-PROCESS-TRANSACTION.
+           IF WS-COUNTER >= WS-MAX-ITERATIONS THEN
+               DISPLAY "Maximum iteration cap " WS-MAX-ITERATIONS
+                   " reached - stopping"
+               SET WS-CAP-REACHED TO TRUE
+               SET WS-END-OF-FILE TO TRUE
+           ELSE
+               ADD 1 TO WS-COUNTER
+
+               MOVE TRANS-AMOUNT TO WS-EFFECTIVE-AMOUNT
+
+               MOVE WS-HIGH-VOLUME-MODE TO WS-WAS-HIGH-VOLUME
+
+               CALL "ACCUMADD" USING WS-AMOUNT, WS-AMOUNT-WIDE,
+                   WS-EFFECTIVE-AMOUNT, WS-HIGH-VOLUME-MODE,
+                   WS-OVERFLOW-FLAG
+
+               IF WS-IS-HIGH-VOLUME AND NOT WS-WAS-ALREADY-HIGH-VOLUME
+                       THEN
+                   DISPLAY
+                       "Switching to high-volume accumulator at record "
+                       WS-COUNTER
+               END-IF
+
+               IF WS-OVERFLOW-FLAG = 1 THEN
+                   MOVE 1 TO WS-ANY-OVERFLOW-FLAG
+                   PERFORM 1100-WRITE-REJECT
+                   PERFORM 1150-WRITE-ALERT
+               END-IF
+
+               PERFORM 1300-WRITE-DETAIL-LEDGER
+
+               DIVIDE WS-COUNTER BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = 0 THEN
+                   PERFORM 1200-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       1100-WRITE-REJECT.
+           PERFORM 0050-REFRESH-CURRENT-TOTAL
+           MOVE SPACES TO REJECT-RECORD
+           MOVE TRANS-ID TO REJ-TRANS-ID
+           MOVE WS-EFFECTIVE-AMOUNT TO REJ-AMOUNT
+           MOVE WS-COUNTER TO REJ-ITERATION
+           MOVE WS-CURRENT-TOTAL TO REJ-RUNNING-TOTAL
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
+
+       1150-WRITE-ALERT.
+           PERFORM 0050-REFRESH-CURRENT-TOTAL
+           MOVE SPACES TO ALERT-RECORD
+           MOVE WS-CURRENT-TOTAL TO ALERT-LAST-GOOD-AMOUNT
+           MOVE WS-COUNTER TO ALERT-ITERATION
+           MOVE FUNCTION CURRENT-DATE TO ALERT-TIMESTAMP
+           MOVE "Capacity exceeded - transaction rejected"
+               TO ALERT-MESSAGE
+           WRITE ALERT-RECORD
+           ADD 1 TO WS-ALERT-COUNT.
+
+       1300-WRITE-DETAIL-LEDGER.
+           PERFORM 0050-REFRESH-CURRENT-TOTAL
+           MOVE SPACES TO DETAIL-LEDGER-RECORD
+           MOVE WS-COUNTER TO DL-COUNTER
+           IF WS-OVERFLOW-FLAG = 1 THEN
+      *        Rejected - nothing was actually added to the total, so
+      *        the amount-added/running-total invariant the ledger
+      *        exists to support must show 0 here, not the rejected
+      *        amount (that amount is already on REJECT-RECORD).
+               MOVE 0 TO DL-AMOUNT-ADDED
+           ELSE
+               MOVE WS-EFFECTIVE-AMOUNT TO DL-AMOUNT-ADDED
+           END-IF
+           MOVE WS-CURRENT-TOTAL TO DL-RUNNING-TOTAL
+           MOVE FUNCTION CURRENT-DATE TO DL-TIMESTAMP
+           WRITE DETAIL-LEDGER-RECORD
+           ADD 1 TO WS-DETLEDGR-COUNT.
+
+       1200-WRITE-CHECKPOINT.
+           PERFORM 0050-REFRESH-CURRENT-TOTAL
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-COUNTER TO CKPT-COUNTER
+           MOVE WS-CURRENT-TOTAL TO CKPT-AMOUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-DETLEDGR-COUNT TO CKPT-DETLEDGR-COUNT
+           MOVE WS-ALERT-COUNT TO CKPT-ALERT-COUNT
+           MOVE WS-ANY-OVERFLOW-FLAG TO CKPT-ANY-OVERFLOW-FLAG
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       0050-REFRESH-CURRENT-TOTAL.
+           IF WS-IS-HIGH-VOLUME THEN
+               MOVE WS-AMOUNT-WIDE TO WS-CURRENT-TOTAL
+           ELSE
+               MOVE WS-AMOUNT TO WS-CURRENT-TOTAL
+           END-IF.
